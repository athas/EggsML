@@ -1,46 +1,582 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. HYGGE.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 HYGGE-AREA.
-          05 TIME-RESULT   PIC 9(12) VALUE ZERO.
-          05 RANDOM-RESULT PIC 9     VALUE ZERO.
-        01 SEED-TIME.
-          05 HOURS    PIC 99.
-          05 MINUTES  PIC 99.
-          05 SECONDS  PIC 99.
-          05 MS       PIC 99.
-        
-        PROCEDURE DIVISION.
-        
-      * **************************************************** *
-      * Først skal vi lige udregne tid så vi kan få ægte     *
-      * vilkårlige tal!  DET ER VIGTIGT!                     *
-      * **************************************************** *
-        
-        MOVE FUNCTION CURRENT-DATE (9:8) TO SEED-TIME.
-        COMPUTE TIME-RESULT = (SECONDS + HOURS + MINUTES + MS)
-        COMPUTE RANDOM-RESULT = FUNCTION RANDOM (TIME-RESULT) * 1000
-        
-      * **************************************************** *
-      * Ellers ved vi jo slet ikke om der skal hygges!       *
-      * RANDOM-RESULT er en værdi fra 0-9, så der er         *
-      * desværre god sandsynlighed for ingen hygge!          *
-      * **************************************************** *
-        
-        IF RANDOM-RESULT = 0
-          DISPLAY "Så skal der hygges!".
-        IF RANDOM-RESULT = 1
-          DISPLAY "Jeg henter et par øl.".
-        IF RANDOM-RESULT = 2
-          DISPLAY "/me tager et brætspil frem.".
-        IF RANDOM-RESULT = 3
-          DISPLAY "Gad vide om jeg ikke har en gammel LP"
-          " der stadig virker.".
-        IF RANDOM-RESULT = 4
-          DISPLAY "Er der egentligt en hyggegrænse?".
-        IF RANDOM-RESULT > 4
-          DISPLAY "Åh, jeg tror ikke jeg orker at hygge.".
-        
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HYGGE.
+000120 AUTHOR. K. NIELSEN.
+000130 INSTALLATION. CONCIEGGS DATA CENTER.
+000140 DATE-WRITTEN. 1997-06-14.
+000150 DATE-COMPILED.
+000160*
+000170***************************************************************
+000180*                 M O D I F I C A T I O N   L O G              *
+000190*---------------------------------------------------------------*
+000200* DATE       INIT  DESCRIPTION                                 *
+000210* 1997-06-14  KN   ORIGINAL PROGRAM.                           *
+000220* 2026-08-08  KN   MOVED THE FIVE HYGGE LINES OUT TO THE       *
+000230*                  HYGGE-MSG-FILE SO OPS CAN MAINTAIN THEM     *
+000240*                  WITHOUT A RECOMPILE.                        *
+000250* 2026-08-08  KN   ADDED HYGGE-LOG-FILE SO WE CAN SEE HOW      *
+000260*                  OFTEN THE BOT ACTUALLY FIRES.               *
+000270* 2026-08-08  KN   DRAW IS NOW WEIGHTED FROM HYGGE-CFG-FILE    *
+000280*                  INSTEAD OF A FLAT 0-9 DRAW.                 *
+000290* 2026-08-08  KN   TURNED HYGGE INTO A CALLABLE SUBPROGRAM     *
+000300*                  TAKING THE CHANNEL NAME AND OCCUPANT COUNT, *
+000310*                  SO IT CAN SKIP THE BOARD GAME LINE WHEN     *
+000320*                  FEWER THAN THREE PEOPLE ARE AROUND.  THE    *
+000330*                  NEW HYGGEDRV PROGRAM IS THE BATCH ENTRY     *
+000340*                  POINT NOW; SEE ITS OWN MOD LOG.             *
+000350* 2026-08-08  KN   SEED NOW ALSO FOLDS IN A PERSISTED           *
+000360*                  INVOCATION COUNTER FROM HYGGE-CTR-FILE, SO   *
+000370*                  TWO TRIGGERS IN THE SAME SECOND DON'T DRAW   *
+000380*                  THE SAME LINE.                               *
+000390* 2026-08-08  KN   ADDED THE IRC EVENT ID TO THE USING CLAUSE   *
+000400*                  AND A HYGGE-SEEN-FILE CHECK, SO A RERUN OF   *
+000410*                  AN ABENDED JOB STEP DOESN'T POST THE SAME    *
+000420*                  HYGGE MESSAGE TWICE.                         *
+000430* 2026-08-08  KN   HYGGE-MSG-FILE NOW CARRIES A LANG-CODE PER   *
+000440*                  LINE.  HYGGE TAKES LK-LANG-CODE (DEFAULTING  *
+000450*                  TO "DA") AND ONLY PICKS FROM THAT LANGUAGE'S *
+000460*                  LINES, SO ENGLISH-SPEAKING CHANNELS GET AN   *
+000470*                  EQUIVALENT LINE INSTEAD OF DANISH TEXT.      *
+000480* 2026-08-08  KN   HYGGE-MSG-FILE LINES CAN NOW ALSO CARRY A    *
+000490*                  SEASON CODE.  A WIN/SUM LINE FOR A GIVEN     *
+000500*                  RANDOM-RESULT REPLACES THE "ALL" YEAR-ROUND  *
+000510*                  LINE FOR THAT SLOT WHILE ITS SEASON IS ON,   *
+000520*                  SO THE BOT LEANS GLØGG IN NOV/DEC AND GRILL  *
+000530*                  IN JUN/AUG INSTEAD OF FEELING THE SAME ALL   *
+000540*                  YEAR.                                        *
+000550* 2026-08-08  KN   ADDED HYGGE-OUT-FILE.  THE CHOSEN LINE IS    *
+000560*                  NOW WRITTEN TO IT ALONGSIDE THE CHANNEL      *
+000570*                  NAME, SO THE LIVE IRC RELAY CAN PICK IT UP   *
+000580*                  AND POST IT WITHOUT SOMEONE COPYING IT OUT   *
+000590*                  OF THE JOB LOG BY HAND.                      *
+000600* 2026-08-08  KN   FIXED A DOUBLE-DISPLAY WHEN BOTH AN "ALL"     *
+000610*                  AND A SEASONAL LINE MATCHED THE SAME DRAW;    *
+000620*                  ONLY DISPLAY/LOG A LIVE RANDOM-RESULT WHEN    *
+000630*                  THE EVENT ACTUALLY FIRED (NOT SKIPPED); MADE  *
+000640*                  THE SEEN-ID TABLE ROTATE INSTEAD OF FREEZING  *
+000650*                  AFTER ITS FIRST 200 ENTRIES; GAVE HYGGE-CFG-  *
+000660*                  FILE ITS OWN EOF SWITCH; AND ADDED FILE       *
+000670*                  STATUS CHECKING TO HYGGE-MSG-FILE AND        *
+000680*                  HYGGE-CFG-FILE TO MATCH THE REST OF THE       *
+000690*                  PROGRAM.                                      *
+000700* 2026-08-08  KN   HYGGE-OUT-FILE'S WRITE IS NOW GUARDED ON       *
+000710*                  HYGGE-OUT-STATUS-OK SO A FAILED OPEN IS         *
+000720*                  DETECTABLE INSTEAD OF THE STATUS FIELD SITTING  *
+000730*                  UNUSED.                                        *
+000740* 2026-08-08  KN   A BLANK LK-EVENT-ID (HYGGEDRV COULDN'T READ    *
+000750*                  HYGGE-EVENT-FILE) NO LONGER PARTICIPATES IN    *
+000760*                  THE SEEN-ID CHECK/RECORD, SO A MISSING EVENT   *
+000770*                  ID CAN'T PERMANENTLY WEDGE EVERY FUTURE RUN.   *
+000780*                  A MISSING/EMPTY HYGGE-CFG-FILE (TOTAL WEIGHT   *
+000790*                  ZERO) NOW FALLS BACK TO A FLAT 0-9 DRAW        *
+000800*                  INSTEAD OF FREEZING RANDOM-RESULT AT 0.  A     *
+000810*                  DRAW THAT RESOLVES NO MESSAGE TEXT (BAD/MISS-  *
+000820*                  ING HYGGE-MSG-FILE ROW) NO LONGER DISPLAYS A   *
+000830*                  BLANK LINE, WRITES AN EMPTY RELAY RECORD, OR   *
+000840*                  LOGS AS A REAL FIRE - IT'S LOGGED SKIPPED      *
+000850*                  INSTEAD.  ALSO RENAMED HYGGE-LOG-OK/-CTR-OK/   *
+000860*                  -SEEN-OK/-OUT-OK TO THE ...-STATUS-OK FORM SO  *
+000870*                  EVERY FILE-STATUS 88-LEVEL IN THE PROGRAM (AND *
+000880*                  IN HYGGEDRV/HYGGERPT) FOLLOWS ONE CONVENTION.  *
+000890***************************************************************
+000900 ENVIRONMENT DIVISION.
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930     SELECT HYGGE-MSG-FILE ASSIGN TO "HYGGEMSG"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS HYGGE-MSG-STATUS.
+000960     SELECT HYGGE-LOG-FILE ASSIGN TO "HYGGELOG"
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS HYGGE-LOG-STATUS.
+000990     SELECT HYGGE-CFG-FILE ASSIGN TO "HYGGECFG"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS HYGGE-CFG-STATUS.
+001020     SELECT HYGGE-CTR-FILE ASSIGN TO "HYGGECTR"
+001030         ORGANIZATION IS LINE SEQUENTIAL
+001040         FILE STATUS IS HYGGE-CTR-STATUS.
+001050     SELECT HYGGE-SEEN-FILE ASSIGN TO "HYGGESEN"
+001060         ORGANIZATION IS LINE SEQUENTIAL
+001070         FILE STATUS IS HYGGE-SEEN-STATUS.
+001080     SELECT HYGGE-OUT-FILE ASSIGN TO "HYGGEOUT"
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS HYGGE-OUT-STATUS.
+001110 DATA DIVISION.
+001120 FILE SECTION.
+001130 FD  HYGGE-MSG-FILE
+001140     RECORDING MODE IS F.
+001150 COPY HYGMSGR.
+001160 FD  HYGGE-LOG-FILE
+001170     RECORDING MODE IS F.
+001180 COPY HYGLOGR.
+001190 FD  HYGGE-CFG-FILE
+001200     RECORDING MODE IS F.
+001210 COPY HYGCFGR.
+001220 FD  HYGGE-CTR-FILE
+001230     RECORDING MODE IS F.
+001240 COPY HYGCTRR.
+001250 FD  HYGGE-SEEN-FILE
+001260     RECORDING MODE IS F.
+001270 COPY HYGSEEN.
+001280 FD  HYGGE-OUT-FILE
+001290     RECORDING MODE IS F.
+001300 COPY HYGOUTR.
+001310 WORKING-STORAGE SECTION.
+001320 01  HYGGE-AREA.
+001330     05  TIME-RESULT          PIC 9(12) VALUE ZERO.
+001340     05  RANDOM-RESULT        PIC 9     VALUE ZERO.
+001350         88  HYGGE-IS-BOARD-GAME-LINE    VALUE 2.
+001360     05  SELECTED-MESSAGE-TEXT PIC X(80) VALUE SPACES.
+001370     05  RANDOM-DRAW          PIC 9(05) VALUE ZERO.
+001380 01  SEED-TIME.
+001390     05  HOURS                PIC 99.
+001400     05  MINUTES              PIC 99.
+001410     05  SECONDS              PIC 99.
+001420     05  MS                   PIC 99.
+001430 01  SEED-DATE.
+001440     05  SEED-CCYY            PIC 9(04).
+001450     05  SEED-MM              PIC 99.
+001460     05  SEED-DD              PIC 99.
+001470 01  HYGGE-LOG-STATUS         PIC X(02) VALUE SPACES.
+001480     88  HYGGE-LOG-STATUS-OK                    VALUE "00".
+001490     88  HYGGE-LOG-NOT-FOUND             VALUE "35".
+001500 01  HYGGE-MSG-STATUS         PIC X(02) VALUE SPACES.
+001510     88  HYGGE-MSG-STATUS-OK             VALUE "00".
+001520     88  HYGGE-MSG-NOT-FOUND             VALUE "35".
+001530 01  HYGGE-CFG-STATUS         PIC X(02) VALUE SPACES.
+001540     88  HYGGE-CFG-STATUS-OK             VALUE "00".
+001550     88  HYGGE-CFG-NOT-FOUND             VALUE "35".
+001560 01  HYGGE-CTR-STATUS         PIC X(02) VALUE SPACES.
+001570     88  HYGGE-CTR-STATUS-OK                    VALUE "00".
+001580     88  HYGGE-CTR-NOT-FOUND             VALUE "35".
+001590 01  HYGGE-INVOCATION-COUNT   PIC 9(09) VALUE ZERO.
+001600 01  HYGGE-SEEN-STATUS        PIC X(02) VALUE SPACES.
+001610     88  HYGGE-SEEN-STATUS-OK                   VALUE "00".
+001620     88  HYGGE-SEEN-NOT-FOUND            VALUE "35".
+001630 01  HYGGE-OUT-STATUS         PIC X(02) VALUE SPACES.
+001640     88  HYGGE-OUT-STATUS-OK                    VALUE "00".
+001650     88  HYGGE-OUT-NOT-FOUND             VALUE "35".
+001660 01  HYGGE-SEEN-SWITCHES.
+001670     05  HYGGE-SEEN-EOF-SW    PIC X(01) VALUE "N".
+001680     88  HYGGE-SEEN-EOF                 VALUE "Y".
+001690 01  HYGGE-MSG-SWITCHES.
+001700     05  HYGGE-MSG-EOF-SW     PIC X(01) VALUE "N".
+001710         88  HYGGE-MSG-EOF              VALUE "Y".
+001720 01  HYGGE-CFG-SWITCHES.
+001730     05  HYGGE-CFG-EOF-SW     PIC X(01) VALUE "N".
+001740         88  HYGGE-CFG-EOF              VALUE "Y".
+001750 01  HYGGE-MSG-TABLE-COUNT    PIC 99    VALUE 28.
+001760 01  HYGGE-MSG-TABLE.
+001770     05  HMT-ENTRY OCCURS 28 TIMES INDEXED BY HMT-IDX.
+001780         10  HMT-LANG-CODE       PIC X(02).
+001790         10  HMT-RANDOM-RESULT   PIC 9.
+001800         10  HMT-SEASON-CODE     PIC X(03).
+001810         10  HMT-MESSAGE-TEXT    PIC X(80).
+001820 01  HYGGE-DEFAULT-LANG-CODE  PIC X(02) VALUE "DA".
+001830 01  HYGGE-EFFECTIVE-LANG-CODE PIC X(02) VALUE SPACES.
+001840 01  HYGGE-ALL-SEASON-CODE    PIC X(03) VALUE "ALL".
+001850 01  HYGGE-CURRENT-SEASON-CODE PIC X(03) VALUE SPACES.
+001860 01  HYGGE-WEIGHT-SWITCHES.
+001870     05  HYGGE-RESULT-FOUND-SW    PIC X(01) VALUE "N".
+001880         88  HYGGE-RESULT-FOUND            VALUE "Y".
+001890 01  HYGGE-WEIGHT-TABLE-COUNT PIC 99    VALUE 10.
+001900 01  HYGGE-TOTAL-WEIGHT       PIC 9(05) VALUE ZERO.
+001910 01  HYGGE-BOARD-GAME-MINIMUM PIC 9(04) VALUE 3.
+001920 01  HYGGE-FALLBACK-RESULT    PIC 9     VALUE 9.
+001930 01  HYGGE-WEIGHT-TABLE.
+001940     05  HWT-ENTRY OCCURS 10 TIMES INDEXED BY HWT-IDX.
+001950         10  HWT-RANDOM-RESULT   PIC 9.
+001960         10  HWT-WEIGHT          PIC 999.
+001970         10  HWT-CUM-WEIGHT      PIC 9(05).
+001980 01  HYGGE-EVENT-SWITCHES.
+001990     05  HYGGE-EVENT-SEEN-SW      PIC X(01) VALUE "N".
+002000         88  HYGGE-EVENT-ALREADY-SEEN       VALUE "Y".
+002010 01  HYGGE-SEEN-TABLE-MAX     PIC 9(03) VALUE 200.
+002020 01  HYGGE-SEEN-TABLE-COUNT   PIC 9(03) VALUE ZERO.
+002030 01  HYGGE-SEEN-SLOT          PIC 9(03) VALUE ZERO.
+002040 01  HYGGE-SEEN-TABLE.
+002050     05  HSN-ENTRY OCCURS 200 TIMES INDEXED BY HSN-IDX.
+002060         10  HSN-EVENT-ID        PIC X(20).
+002070*
+002080 LINKAGE SECTION.
+002090 01  LK-CHANNEL-NAME              PIC X(20).
+002100 01  LK-OCCUPANT-COUNT            PIC 9(04).
+002110 01  LK-EVENT-ID                  PIC X(20).
+002120 01  LK-LANG-CODE                 PIC X(02).
+002130*
+002140 PROCEDURE DIVISION USING LK-CHANNEL-NAME LK-OCCUPANT-COUNT
+002150         LK-EVENT-ID LK-LANG-CODE.
+002160*
+002170***************************************************************
+002180* 0000-MAINLINE                                                *
+002190*   Vælger og viser dagens hygge-linje for LK-CHANNEL-NAME.    *
+002200***************************************************************
+002210 0000-MAINLINE.
+002220     PERFORM 1000-READ-MESSAGE-CATALOG THRU 1000-EXIT.
+002230     PERFORM 1200-READ-WEIGHT-CONFIG THRU 1200-EXIT.
+002240     PERFORM 1220-BUILD-CUMULATIVE-WEIGHTS THRU 1220-EXIT.
+002250     PERFORM 1300-UPDATE-INVOCATION-COUNTER THRU 1300-EXIT.
+002260     PERFORM 1350-CAPTURE-TIMESTAMP THRU 1350-EXIT.
+002270     PERFORM 1360-RESOLVE-LANG-CODE THRU 1360-EXIT.
+002280     PERFORM 1370-RESOLVE-SEASON-CODE THRU 1370-EXIT.
+002290     PERFORM 1400-CHECK-EVENT-ALREADY-SEEN THRU 1400-EXIT.
+002300     IF NOT HYGGE-EVENT-ALREADY-SEEN
+002310         PERFORM 2000-COMPUTE-RANDOM-RESULT THRU 2000-EXIT
+002320         PERFORM 2200-APPLY-CONTEXT-RULES THRU 2200-EXIT
+002330         PERFORM 3000-DISPLAY-HYGGE-LINE THRU 3000-EXIT
+002340         PERFORM 3200-WRITE-RELAY-OUTPUT THRU 3200-EXIT
+002350         PERFORM 1450-RECORD-EVENT-SEEN THRU 1450-EXIT
+002360     END-IF.
+002370     PERFORM 4000-WRITE-LOG-RECORD THRU 4000-EXIT.
+002380     GOBACK.
+002390*
+002400***************************************************************
+002410* 1000-READ-MESSAGE-CATALOG                                    *
+002420*   Læser hygge-linjerne fra HYGGE-MSG-FILE ind i en tabel,    *
+002430*   så ops kan rette teksterne uden en ny compile.             *
+002440***************************************************************
+002450 1000-READ-MESSAGE-CATALOG.
+002460     OPEN INPUT HYGGE-MSG-FILE.
+002470     IF HYGGE-MSG-STATUS-OK
+002480         PERFORM 1100-READ-ONE-MESSAGE THRU 1100-EXIT
+002490             VARYING HMT-IDX FROM 1 BY 1
+002500             UNTIL HMT-IDX > HYGGE-MSG-TABLE-COUNT
+002510                OR HYGGE-MSG-EOF
+002520     END-IF.
+002530     CLOSE HYGGE-MSG-FILE.
+002540 1000-EXIT.
+002550     EXIT.
+002560*
+002570 1100-READ-ONE-MESSAGE.
+002580     READ HYGGE-MSG-FILE
+002590         AT END
+002600             SET HYGGE-MSG-EOF TO TRUE
+002610     END-READ.
+002620     IF NOT HYGGE-MSG-EOF
+002630         MOVE HM-LANG-CODE     TO HMT-LANG-CODE (HMT-IDX)
+002640         MOVE HM-RANDOM-RESULT TO HMT-RANDOM-RESULT (HMT-IDX)
+002650         MOVE HM-SEASON-CODE   TO HMT-SEASON-CODE (HMT-IDX)
+002660         MOVE HM-MESSAGE-TEXT  TO HMT-MESSAGE-TEXT (HMT-IDX)
+002670     END-IF.
+002680 1100-EXIT.
+002690     EXIT.
+002700*
+002710***************************************************************
+002720* 1200-READ-WEIGHT-CONFIG                                      *
+002730*   Læser vægtene fra HYGGE-CFG-FILE ind i en tabel, så ops    *
+002740*   kan justere fordelingen uden en ny compile.                *
+002750***************************************************************
+002760 1200-READ-WEIGHT-CONFIG.
+002770     MOVE "N" TO HYGGE-CFG-EOF-SW.
+002780     OPEN INPUT HYGGE-CFG-FILE.
+002790     IF HYGGE-CFG-STATUS-OK
+002800         PERFORM 1210-READ-ONE-WEIGHT THRU 1210-EXIT
+002810             VARYING HWT-IDX FROM 1 BY 1
+002820             UNTIL HWT-IDX > HYGGE-WEIGHT-TABLE-COUNT
+002830                OR HYGGE-CFG-EOF
+002840     END-IF.
+002850     CLOSE HYGGE-CFG-FILE.
+002860 1200-EXIT.
+002870     EXIT.
+002880*
+002890 1210-READ-ONE-WEIGHT.
+002900     READ HYGGE-CFG-FILE
+002910         AT END
+002920             SET HYGGE-CFG-EOF TO TRUE
+002930     END-READ.
+002940     IF NOT HYGGE-CFG-EOF
+002950         MOVE HW-RANDOM-RESULT TO HWT-RANDOM-RESULT (HWT-IDX)
+002960         MOVE HW-WEIGHT        TO HWT-WEIGHT (HWT-IDX)
+002970     END-IF.
+002980 1210-EXIT.
+002990     EXIT.
+003000*
+003010***************************************************************
+003020* 1220-BUILD-CUMULATIVE-WEIGHTS                                *
+003030*   Løber vægttabellen igennem og bygger den løbende sum, som  *
+003040*   det vejede udtræk slår op i.                                *
+003050***************************************************************
+003060 1220-BUILD-CUMULATIVE-WEIGHTS.
+003070     MOVE ZERO TO HYGGE-TOTAL-WEIGHT.
+003080     PERFORM 1221-ACCUMULATE-ONE-WEIGHT THRU 1221-EXIT
+003090         VARYING HWT-IDX FROM 1 BY 1
+003100         UNTIL HWT-IDX > HYGGE-WEIGHT-TABLE-COUNT.
+003110 1220-EXIT.
+003120     EXIT.
+003130*
+003140 1221-ACCUMULATE-ONE-WEIGHT.
+003150     ADD HWT-WEIGHT (HWT-IDX) TO HYGGE-TOTAL-WEIGHT.
+003160     MOVE HYGGE-TOTAL-WEIGHT TO HWT-CUM-WEIGHT (HWT-IDX).
+003170 1221-EXIT.
+003180     EXIT.
+003190*
+003200***************************************************************
+003210* 1300-UPDATE-INVOCATION-COUNTER                                *
+003220*   Læser den gemte tæller fra HYGGE-CTR-FILE, sætter den én    *
+003230*   op og skriver den tilbage, så vi har en stigende værdi at   *
+003240*   folde ind i det tilfældige udtræk.                          *
+003250***************************************************************
+003260 1300-UPDATE-INVOCATION-COUNTER.
+003270     MOVE ZERO TO HYGGE-INVOCATION-COUNT.
+003280     OPEN INPUT HYGGE-CTR-FILE.
+003290     IF HYGGE-CTR-STATUS-OK
+003300         READ HYGGE-CTR-FILE
+003310             AT END
+003320                 CONTINUE
+003330             NOT AT END
+003340               MOVE HCT-INVOCATION-COUNT TO HYGGE-INVOCATION-COUNT
+003350         END-READ
+003360     END-IF.
+003370     CLOSE HYGGE-CTR-FILE.
+003380     ADD 1 TO HYGGE-INVOCATION-COUNT.
+003390     MOVE HYGGE-INVOCATION-COUNT TO HCT-INVOCATION-COUNT.
+003400     OPEN OUTPUT HYGGE-CTR-FILE.
+003410     WRITE HYGGE-COUNTER-RECORD.
+003420     CLOSE HYGGE-CTR-FILE.
+003430 1300-EXIT.
+003440     EXIT.
+003450*
+003460***************************************************************
+003470* 1350-CAPTURE-TIMESTAMP                                        *
+003480*   Henter dags dato og klokkeslæt, uanset om hygge-linjen      *
+003490*   ender med at blive vist eller sprunget over som duplikat.   *
+003500***************************************************************
+003510 1350-CAPTURE-TIMESTAMP.
+003520     MOVE FUNCTION CURRENT-DATE (1:8) TO SEED-DATE.
+003530     MOVE FUNCTION CURRENT-DATE (9:8) TO SEED-TIME.
+003540 1350-EXIT.
+003550     EXIT.
+003560*
+003570***************************************************************
+003580* 1360-RESOLVE-LANG-CODE                                       *
+003590*   Falder tilbage til dansk, hvis den kaldende driver ikke    *
+003600*   sendte en LANG-CODE med.                                    *
+003610***************************************************************
+003620 1360-RESOLVE-LANG-CODE.
+003630     MOVE LK-LANG-CODE TO HYGGE-EFFECTIVE-LANG-CODE.
+003640     IF HYGGE-EFFECTIVE-LANG-CODE = SPACES
+003650         MOVE HYGGE-DEFAULT-LANG-CODE TO HYGGE-EFFECTIVE-LANG-CODE
+003660     END-IF.
+003670 1360-EXIT.
+003680     EXIT.
+003690*
+003700***************************************************************
+003710* 1370-RESOLVE-SEASON-CODE                                     *
+003720*   Slår SEED-MM (sat af 1350-CAPTURE-TIMESTAMP) op og sætter   *
+003730*   HYGGE-CURRENT-SEASON-CODE, så en gløgg/jule-linje kan       *
+003740*   afløse den almindelige linje i november/december, og en    *
+003750*   grill/sommerhygge-linje i juni-august.                     *
+003760***************************************************************
+003770 1370-RESOLVE-SEASON-CODE.
+003780     EVALUATE SEED-MM
+003790         WHEN 11
+003800         WHEN 12
+003810             MOVE "WIN" TO HYGGE-CURRENT-SEASON-CODE
+003820         WHEN 06
+003830         WHEN 07
+003840         WHEN 08
+003850             MOVE "SUM" TO HYGGE-CURRENT-SEASON-CODE
+003860         WHEN OTHER
+003870             MOVE SPACES TO HYGGE-CURRENT-SEASON-CODE
+003880     END-EVALUATE.
+003890 1370-EXIT.
+003900     EXIT.
+003910*
+003920***************************************************************
+003930* 1400-CHECK-EVENT-ALREADY-SEEN                                 *
+003940*   Læser HYGGE-SEEN-FILE ind i en tabel og slår LK-EVENT-ID    *
+003950*   op i den, så en genkørt batch-jobstep ikke poster den       *
+003960*   samme hygge-linje to gange.  HYGGE-SEEN-FILE vokser sig     *
+003970*   ubegrænset stor, så vi lader HSN-ENTRY rotere: den ældste   *
+003980*   plads bliver genbrugt, når vi løber tør, så det altid er de *
+003990*   sidste HYGGE-SEEN-TABLE-MAX event-id'er (og ikke bare de    *
+004000*   første) der er tilgængelige for opslag.                    *
+004010***************************************************************
+004020 1400-CHECK-EVENT-ALREADY-SEEN.
+004030     MOVE ZERO TO HYGGE-SEEN-TABLE-COUNT.
+004040     MOVE ZERO TO HYGGE-SEEN-SLOT.
+004050     MOVE "N" TO HYGGE-EVENT-SEEN-SW.
+004060     IF LK-EVENT-ID NOT = SPACES
+004070         OPEN INPUT HYGGE-SEEN-FILE
+004080         IF HYGGE-SEEN-STATUS-OK
+004090             PERFORM 1410-READ-ONE-SEEN-ID THRU 1410-EXIT
+004100                 UNTIL HYGGE-SEEN-EOF
+004110         END-IF
+004120         CLOSE HYGGE-SEEN-FILE
+004130         PERFORM 1420-CHECK-ONE-SEEN-ID THRU 1420-EXIT
+004140             VARYING HSN-IDX FROM 1 BY 1
+004150             UNTIL HSN-IDX > HYGGE-SEEN-TABLE-COUNT
+004160                OR HYGGE-EVENT-ALREADY-SEEN
+004170     END-IF.
+004180 1400-EXIT.
+004190     EXIT.
+004200*
+004210 1410-READ-ONE-SEEN-ID.
+004220     READ HYGGE-SEEN-FILE
+004230         AT END
+004240             SET HYGGE-SEEN-EOF TO TRUE
+004250     END-READ.
+004260     IF NOT HYGGE-SEEN-EOF
+004270         ADD 1 TO HYGGE-SEEN-SLOT
+004280         IF HYGGE-SEEN-SLOT > HYGGE-SEEN-TABLE-MAX
+004290             MOVE 1 TO HYGGE-SEEN-SLOT
+004300         END-IF
+004310         MOVE HS-EVENT-ID TO HSN-EVENT-ID (HYGGE-SEEN-SLOT)
+004320         IF HYGGE-SEEN-TABLE-COUNT < HYGGE-SEEN-TABLE-MAX
+004330             ADD 1 TO HYGGE-SEEN-TABLE-COUNT
+004340         END-IF
+004350     END-IF.
+004360 1410-EXIT.
+004370     EXIT.
+004380*
+004390 1420-CHECK-ONE-SEEN-ID.
+004400     IF HSN-EVENT-ID (HSN-IDX) = LK-EVENT-ID
+004410         SET HYGGE-EVENT-ALREADY-SEEN TO TRUE
+004420     END-IF.
+004430 1420-EXIT.
+004440     EXIT.
+004450*
+004460***************************************************************
+004470* 1450-RECORD-EVENT-SEEN                                       *
+004480*   Tilføjer LK-EVENT-ID til HYGGE-SEEN-FILE, når hygge-linjen  *
+004490*   rent faktisk er blevet valgt og vist.                      *
+004500***************************************************************
+004510 1450-RECORD-EVENT-SEEN.
+004520     IF LK-EVENT-ID NOT = SPACES
+004530         MOVE LK-EVENT-ID TO HS-EVENT-ID
+004540         OPEN EXTEND HYGGE-SEEN-FILE
+004550         IF HYGGE-SEEN-NOT-FOUND
+004560             OPEN OUTPUT HYGGE-SEEN-FILE
+004570         END-IF
+004580         WRITE HYGGE-SEEN-RECORD
+004590         CLOSE HYGGE-SEEN-FILE
+004600     END-IF.
+004610 1450-EXIT.
+004620     EXIT.
+004630*
+004640***************************************************************
+004650* 2000-COMPUTE-RANDOM-RESULT                                   *
+004660*   Bruger SEED-TIME (sat af 1350-CAPTURE-TIMESTAMP) til at få  *
+004670*   ægte vilkårlige tal!  DET ER VIGTIGT!  Udtrækket vægtes nu  *
+004680*   efter HYGGE-WEIGHT-TABLE i stedet for en flad 0-9 - men     *
+004690*   falder tilbage til en flad 0-9 hvis HYGGE-CFG-FILE mangler  *
+004700*   eller er tom, så et fraværende config ikke bare fryser      *
+004710*   udtrækket på 0.                                              *
+004720***************************************************************
+004730 2000-COMPUTE-RANDOM-RESULT.
+004740     COMPUTE TIME-RESULT =
+004750  (SECONDS + HOURS + MINUTES + MS + HYGGE-INVOCATION-COUNT).
+004760     MOVE "N" TO HYGGE-RESULT-FOUND-SW.
+004770     IF HYGGE-TOTAL-WEIGHT = ZERO
+004780         COMPUTE RANDOM-RESULT =
+004790             FUNCTION RANDOM (TIME-RESULT) * 10
+004800     ELSE
+004810         PERFORM 2050-COMPUTE-WEIGHTED-RESULT THRU 2050-EXIT
+004820     END-IF.
+004830 2000-EXIT.
+004840     EXIT.
+004850*
+004860 2050-COMPUTE-WEIGHTED-RESULT.
+004870     COMPUTE RANDOM-DRAW =
+004880         FUNCTION RANDOM (TIME-RESULT) * HYGGE-TOTAL-WEIGHT + 1.
+004890     PERFORM 2100-FIND-WEIGHTED-RESULT THRU 2100-EXIT
+004900         VARYING HWT-IDX FROM 1 BY 1
+004910         UNTIL HWT-IDX > HYGGE-WEIGHT-TABLE-COUNT
+004920            OR HYGGE-RESULT-FOUND.
+004930 2050-EXIT.
+004940     EXIT.
+004950*
+004960 2100-FIND-WEIGHTED-RESULT.
+004970     IF RANDOM-DRAW NOT > HWT-CUM-WEIGHT (HWT-IDX)
+004980         MOVE HWT-RANDOM-RESULT (HWT-IDX) TO RANDOM-RESULT
+004990         SET HYGGE-RESULT-FOUND TO TRUE
+005000     END-IF.
+005010 2100-EXIT.
+005020     EXIT.
+005030*
+005040***************************************************************
+005050* 2200-APPLY-CONTEXT-RULES                                     *
+005060*   Man kan ikke spille brætspil alene - hvis der ikke er nok  *
+005070*   folk i kanalen, falder vi tilbage til en anden linje.      *
+005080***************************************************************
+005090 2200-APPLY-CONTEXT-RULES.
+005100     IF HYGGE-IS-BOARD-GAME-LINE
+005110        AND LK-OCCUPANT-COUNT < HYGGE-BOARD-GAME-MINIMUM
+005120         MOVE HYGGE-FALLBACK-RESULT TO RANDOM-RESULT
+005130     END-IF.
+005140 2200-EXIT.
+005150     EXIT.
+005160*
+005170***************************************************************
+005180* 3000-DISPLAY-HYGGE-LINE                                      *
+005190*   Slår RANDOM-RESULT op i tabellen og viser den linje,       *
+005200*   der hører til.                                             *
+005210***************************************************************
+005220 3000-DISPLAY-HYGGE-LINE.
+005230     PERFORM 3100-CHECK-ONE-MESSAGE THRU 3100-EXIT
+005240         VARYING HMT-IDX FROM 1 BY 1
+005250         UNTIL HMT-IDX > HYGGE-MSG-TABLE-COUNT.
+005260     IF SELECTED-MESSAGE-TEXT NOT = SPACES
+005270         DISPLAY SELECTED-MESSAGE-TEXT
+005280     END-IF.
+005290 3000-EXIT.
+005300     EXIT.
+005310*
+005320 3100-CHECK-ONE-MESSAGE.
+005330     IF HMT-LANG-CODE (HMT-IDX) = HYGGE-EFFECTIVE-LANG-CODE
+005340        AND HMT-RANDOM-RESULT (HMT-IDX) = RANDOM-RESULT
+005350        AND (HMT-SEASON-CODE (HMT-IDX) = HYGGE-ALL-SEASON-CODE
+005360         OR HMT-SEASON-CODE (HMT-IDX) = HYGGE-CURRENT-SEASON-CODE)
+005370         MOVE HMT-MESSAGE-TEXT (HMT-IDX) TO SELECTED-MESSAGE-TEXT
+005380     END-IF.
+005390 3100-EXIT.
+005400     EXIT.
+005410*
+005420***************************************************************
+005430* 3200-WRITE-RELAY-OUTPUT                                      *
+005440*   Skriver den valgte linje til HYGGE-OUT-FILE, så den         *
+005450*   kørende IRC-relay kan hente den og poste den i kanalen.     *
+005460***************************************************************
+005470 3200-WRITE-RELAY-OUTPUT.
+005480     IF SELECTED-MESSAGE-TEXT NOT = SPACES
+005490         MOVE SPACES             TO HYGGE-OUT-RECORD
+005500         MOVE LK-CHANNEL-NAME    TO HO-CHANNEL-NAME
+005510         MOVE SELECTED-MESSAGE-TEXT TO HO-MESSAGE-TEXT
+005520         OPEN OUTPUT HYGGE-OUT-FILE
+005530         IF HYGGE-OUT-STATUS-OK
+005540             WRITE HYGGE-OUT-RECORD
+005550         END-IF
+005560         CLOSE HYGGE-OUT-FILE
+005570     END-IF.
+005580 3200-EXIT.
+005590     EXIT.
+005600*
+005610***************************************************************
+005620* 4000-WRITE-LOG-RECORD                                        *
+005630*   Skriver en logrække, så vi kan se hvor tit HYGGE hygger.   *
+005640***************************************************************
+005650 4000-WRITE-LOG-RECORD.
+005660     MOVE SPACES             TO HYGGE-LOG-RECORD.
+005670     MOVE SEED-CCYY          TO HL-LOG-CCYY.
+005680     MOVE SEED-MM            TO HL-LOG-MM.
+005690     MOVE SEED-DD            TO HL-LOG-DD.
+005700     MOVE HOURS              TO HL-HOURS.
+005710     MOVE MINUTES            TO HL-MINUTES.
+005720     MOVE SECONDS            TO HL-SECONDS.
+005730     MOVE MS                 TO HL-MS.
+005740     MOVE LK-CHANNEL-NAME    TO HL-CHANNEL-NAME.
+005750     MOVE LK-EVENT-ID        TO HL-EVENT-ID.
+005760     IF HYGGE-EVENT-ALREADY-SEEN
+005770        OR SELECTED-MESSAGE-TEXT = SPACES
+005780         SET HL-WAS-SKIPPED TO TRUE
+005790     ELSE
+005800         SET HL-WAS-FIRED TO TRUE
+005810         MOVE RANDOM-RESULT      TO HL-RANDOM-RESULT
+005820         MOVE SELECTED-MESSAGE-TEXT TO HL-MESSAGE-TEXT
+005830     END-IF.
+005840     OPEN EXTEND HYGGE-LOG-FILE.
+005850     IF HYGGE-LOG-NOT-FOUND
+005860         OPEN OUTPUT HYGGE-LOG-FILE
+005870     END-IF.
+005880     WRITE HYGGE-LOG-RECORD.
+005890     CLOSE HYGGE-LOG-FILE.
+005900 4000-EXIT.
+005910     EXIT.
