@@ -0,0 +1,114 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HYGGEDRV.
+000120 AUTHOR. K. NIELSEN.
+000130 INSTALLATION. CONCIEGGS DATA CENTER.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*
+000170***************************************************************
+000180*                 M O D I F I C A T I O N   L O G              *
+000190*---------------------------------------------------------------*
+000200* DATE       INIT  DESCRIPTION                                 *
+000210* 2026-08-08  KN   ORIGINAL PROGRAM.  BATCH ENTRY POINT THAT   *
+000220*                  READS THE CURRENT CHANNEL CONTEXT FROM      *
+000230*                  HYGGE-CHANNEL-FILE AND CALLS HYGGE WITH IT. *
+000240* 2026-08-08  KN   ALSO READS THE TRIGGERING EVENT ID FROM     *
+000250*                  HYGGE-EVENT-FILE AND PASSES IT TO HYGGE SO  *
+000260*                  IT CAN GUARD AGAINST A DOUBLE-FIRE.         *
+000270* 2026-08-08  KN   NOW ALSO PASSES THE CHANNEL'S LANG-CODE     *
+000280*                  (FROM HYGGE-CHANNEL-FILE) SO HYGGE CAN PICK *
+000290*                  MESSAGES IN THE RIGHT LANGUAGE.             *
+000300* 2026-08-08  KN   ADDED FILE STATUS CHECKING TO BOTH FILES SO *
+000310*                  A MOMENTARILY MISSING HYGGECHN OR HYGGEEVP  *
+000320*                  LEAVES THE CONTEXT/EVENT-ID FIELDS AT THEIR *
+000330*                  SPACES/ZERO DEFAULTS INSTEAD OF ABENDING    *
+000340*                  THE JOB, MATCHING HYGGE.COB'S OWN CONVENTION*
+000350***************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT HYGGE-CHANNEL-FILE ASSIGN TO "HYGGECHN"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS HYGGE-CHANNEL-STATUS.
+000420     SELECT HYGGE-EVENT-FILE ASSIGN TO "HYGGEEVP"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS HYGGE-EVENT-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  HYGGE-CHANNEL-FILE
+000480     RECORDING MODE IS F.
+000490 COPY HYGCHNR.
+000500 FD  HYGGE-EVENT-FILE
+000510     RECORDING MODE IS F.
+000520 COPY HYGEVTP.
+000530 WORKING-STORAGE SECTION.
+000540 01  HYGGEDRV-SWITCHES.
+000550     05  HYGGE-CHANNEL-EOF-SW     PIC X(01) VALUE "N".
+000560         88  HYGGE-CHANNEL-EOF              VALUE "Y".
+000570     05  HYGGE-EVENT-EOF-SW       PIC X(01) VALUE "N".
+000580         88  HYGGE-EVENT-EOF                VALUE "Y".
+000590 01  HYGGE-CHANNEL-STATUS         PIC X(02) VALUE SPACES.
+000600     88  HYGGE-CHANNEL-STATUS-OK             VALUE "00".
+000610     88  HYGGE-CHANNEL-NOT-FOUND             VALUE "35".
+000620 01  HYGGE-EVENT-STATUS           PIC X(02) VALUE SPACES.
+000630     88  HYGGE-EVENT-STATUS-OK               VALUE "00".
+000640     88  HYGGE-EVENT-NOT-FOUND               VALUE "35".
+000650 01  DRV-CHANNEL-NAME             PIC X(20) VALUE SPACES.
+000660 01  DRV-OCCUPANT-COUNT           PIC 9(04) VALUE ZERO.
+000670 01  DRV-EVENT-ID                 PIC X(20) VALUE SPACES.
+000680 01  DRV-LANG-CODE                PIC X(02) VALUE SPACES.
+000690*
+000700 PROCEDURE DIVISION.
+000710*
+000720***************************************************************
+000730* 0000-MAINLINE                                                *
+000740*   Læser kanalkonteksten og kalder HYGGE med den.             *
+000750***************************************************************
+000760 0000-MAINLINE.
+000770     PERFORM 1000-READ-CHANNEL-CONTEXT THRU 1000-EXIT.
+000780     PERFORM 1100-READ-EVENT-ID THRU 1100-EXIT.
+000790     CALL "HYGGE" USING DRV-CHANNEL-NAME DRV-OCCUPANT-COUNT
+000800         DRV-EVENT-ID DRV-LANG-CODE.
+000810     STOP RUN.
+000820*
+000830***************************************************************
+000840* 1000-READ-CHANNEL-CONTEXT                                    *
+000850*   Henter kanalnavn og antal tilstedeværende fra              *
+000860*   HYGGE-CHANNEL-FILE.                                        *
+000870***************************************************************
+000880 1000-READ-CHANNEL-CONTEXT.
+000890     OPEN INPUT HYGGE-CHANNEL-FILE.
+000900     IF HYGGE-CHANNEL-STATUS-OK
+000910         READ HYGGE-CHANNEL-FILE
+000920             AT END
+000930                 SET HYGGE-CHANNEL-EOF TO TRUE
+000940         END-READ
+000950         IF NOT HYGGE-CHANNEL-EOF
+000960             MOVE HC-CHANNEL-NAME    TO DRV-CHANNEL-NAME
+000970             MOVE HC-OCCUPANT-COUNT  TO DRV-OCCUPANT-COUNT
+000980             MOVE HC-LANG-CODE       TO DRV-LANG-CODE
+000990         END-IF
+001000         CLOSE HYGGE-CHANNEL-FILE
+001010     END-IF.
+001020 1000-EXIT.
+001030     EXIT.
+001040*
+001050***************************************************************
+001060* 1100-READ-EVENT-ID                                           *
+001070*   Henter id'et på den IRC-hændelse, der udløste dette køre,  *
+001080*   fra HYGGE-EVENT-FILE.                                      *
+001090***************************************************************
+001100 1100-READ-EVENT-ID.
+001110     OPEN INPUT HYGGE-EVENT-FILE.
+001120     IF HYGGE-EVENT-STATUS-OK
+001130         READ HYGGE-EVENT-FILE
+001140             AT END
+001150                 SET HYGGE-EVENT-EOF TO TRUE
+001160         END-READ
+001170         IF NOT HYGGE-EVENT-EOF
+001180             MOVE HEP-EVENT-ID TO DRV-EVENT-ID
+001190         END-IF
+001200         CLOSE HYGGE-EVENT-FILE
+001210     END-IF.
+001220 1100-EXIT.
+001230     EXIT.
