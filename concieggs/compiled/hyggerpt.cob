@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HYGGERPT.
+000120 AUTHOR. K. NIELSEN.
+000130 INSTALLATION. CONCIEGGS DATA CENTER.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*
+000170***************************************************************
+000180*                 M O D I F I C A T I O N   L O G              *
+000190*---------------------------------------------------------------*
+000200* DATE       INIT  DESCRIPTION                                 *
+000210* 2026-08-08  KN   ORIGINAL PROGRAM.  READS HYGGE-LOG-FILE AND *
+000220*                  PRINTS A PER-RANDOM-RESULT BREAKDOWN PLUS   *
+000230*                  THE OVERALL HYGGE RATE FOR A DATE RANGE.    *
+000240* 2026-08-08  KN   ADDED FILE STATUS CHECKING TO BOTH FILES,   *
+000250*                  GUARDING THE OPENS SO A FRESH DEPLOYMENT    *
+000260*                  WITH NO HYGGE-LOG-FILE YET, OR A MISSING    *
+000270*                  HYGGE-RPT-PARM-FILE, FALLS BACK TO THE      *
+000280*                  DECLARED SENTINEL DEFAULTS INSTEAD OF       *
+000290*                  ABENDING THE REPORT JOB.                    *
+000300***************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT HYGGE-LOG-FILE ASSIGN TO "HYGGELOG"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS HYGGE-LOG-STATUS.
+000370     SELECT HYGGE-RPT-PARM-FILE ASSIGN TO "HYGGERPP"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS HYGGE-PARM-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  HYGGE-LOG-FILE
+000430     RECORDING MODE IS F.
+000440 COPY HYGLOGR.
+000450 FD  HYGGE-RPT-PARM-FILE
+000460     RECORDING MODE IS F.
+000470 COPY HYGRPTP.
+000480 WORKING-STORAGE SECTION.
+000490 01  HYGGE-RPT-SWITCHES.
+000500     05  HYGGE-LOG-EOF-SW         PIC X(01) VALUE "N".
+000510         88  HYGGE-LOG-EOF                  VALUE "Y".
+000520     05  HYGGE-PARM-EOF-SW        PIC X(01) VALUE "N".
+000530         88  HYGGE-PARM-EOF                 VALUE "Y".
+000540 01  HYGGE-LOG-STATUS             PIC X(02) VALUE SPACES.
+000550     88  HYGGE-LOG-STATUS-OK                VALUE "00".
+000560     88  HYGGE-LOG-NOT-FOUND                VALUE "35".
+000570 01  HYGGE-PARM-STATUS            PIC X(02) VALUE SPACES.
+000580     88  HYGGE-PARM-STATUS-OK               VALUE "00".
+000590     88  HYGGE-PARM-NOT-FOUND               VALUE "35".
+000600 01  RPT-FROM-DATE                PIC 9(08) VALUE ZERO.
+000610 01  RPT-TO-DATE                  PIC 9(08) VALUE 99999999.
+000620 01  RPT-TABLE-COUNT              PIC 99    VALUE 10.
+000630 01  RPT-TABLE.
+000640     05  RPT-ENTRY OCCURS 10 TIMES INDEXED BY RPT-IDX.
+000650         10  RPT-RANDOM-RESULT    PIC 9.
+000660         10  RPT-COUNT            PIC 9(07) VALUE ZERO.
+000670         10  RPT-MESSAGE-TEXT     PIC X(80) VALUE SPACES.
+000680 01  RPT-SUBSCRIPT                PIC 99    VALUE ZERO.
+000690 01  RPT-TOTAL-RUNS               PIC 9(07) VALUE ZERO.
+000700 01  RPT-TOTAL-HYGGE              PIC 9(07) VALUE ZERO.
+000710 01  RPT-HYGGE-RATE               PIC 999V99 VALUE ZERO.
+000720 01  RPT-HYGGE-RATE-EDIT          PIC ZZ9.99.
+000730 01  RPT-COUNT-EDIT               PIC ZZZ,ZZ9.
+000740*
+000750 PROCEDURE DIVISION.
+000760*
+000770***************************************************************
+000780* 0000-MAINLINE                                                *
+000790*   Opsummerer HYGGE-LOG-FILE for den ønskede datoperiode.     *
+000800***************************************************************
+000810 0000-MAINLINE.
+000820     PERFORM 1000-INITIALIZE-TABLE THRU 1000-EXIT.
+000830     PERFORM 2000-READ-PARAMETERS THRU 2000-EXIT.
+000840     PERFORM 3000-SUMMARIZE-LOG THRU 3000-EXIT.
+000850     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT.
+000860     STOP RUN.
+000870*
+000880***************************************************************
+000890* 1000-INITIALIZE-TABLE                                        *
+000900*   Sætter RPT-RANDOM-RESULT for hver af de ti mulige værdier. *
+000910***************************************************************
+000920 1000-INITIALIZE-TABLE.
+000930     PERFORM 1100-INIT-ONE-ENTRY THRU 1100-EXIT
+000940         VARYING RPT-IDX FROM 1 BY 1
+000950         UNTIL RPT-IDX > RPT-TABLE-COUNT.
+000960 1000-EXIT.
+000970     EXIT.
+000980*
+000990 1100-INIT-ONE-ENTRY.
+001000     COMPUTE RPT-RANDOM-RESULT (RPT-IDX) = RPT-IDX - 1.
+001010 1100-EXIT.
+001020     EXIT.
+001030*
+001040***************************************************************
+001050* 2000-READ-PARAMETERS                                         *
+001060*   Læser datoperioden fra HYGGE-RPT-PARM-FILE.                *
+001070***************************************************************
+001080 2000-READ-PARAMETERS.
+001090     OPEN INPUT HYGGE-RPT-PARM-FILE.
+001100     IF HYGGE-PARM-STATUS-OK
+001110         READ HYGGE-RPT-PARM-FILE
+001120             AT END
+001130                 SET HYGGE-PARM-EOF TO TRUE
+001140         END-READ
+001150         IF NOT HYGGE-PARM-EOF
+001160             MOVE HRP-FROM-DATE TO RPT-FROM-DATE
+001170             MOVE HRP-TO-DATE   TO RPT-TO-DATE
+001180         END-IF
+001190         CLOSE HYGGE-RPT-PARM-FILE
+001200     END-IF.
+001210 2000-EXIT.
+001220     EXIT.
+001230*
+001240***************************************************************
+001250* 3000-SUMMARIZE-LOG                                           *
+001260*   Læser hele HYGGE-LOG-FILE og tæller op pr. RANDOM-RESULT.  *
+001270***************************************************************
+001280 3000-SUMMARIZE-LOG.
+001290     OPEN INPUT HYGGE-LOG-FILE.
+001300     IF HYGGE-LOG-STATUS-OK
+001310         PERFORM 3100-READ-ONE-LOG-RECORD THRU 3100-EXIT
+001320             UNTIL HYGGE-LOG-EOF
+001330         CLOSE HYGGE-LOG-FILE
+001340     END-IF.
+001350 3000-EXIT.
+001360     EXIT.
+001370*
+001380 3100-READ-ONE-LOG-RECORD.
+001390     READ HYGGE-LOG-FILE
+001400         AT END
+001410             SET HYGGE-LOG-EOF TO TRUE
+001420     END-READ.
+001430     IF NOT HYGGE-LOG-EOF
+001440         IF HL-LOG-DATE-NUM >= RPT-FROM-DATE
+001450            AND HL-LOG-DATE-NUM <= RPT-TO-DATE
+001460            AND HL-WAS-FIRED
+001470             PERFORM 3200-TALLY-ONE-RECORD THRU 3200-EXIT
+001480         END-IF
+001490     END-IF.
+001500 3100-EXIT.
+001510     EXIT.
+001520*
+001530 3200-TALLY-ONE-RECORD.
+001540     COMPUTE RPT-SUBSCRIPT = HL-RANDOM-RESULT + 1.
+001550     ADD 1 TO RPT-COUNT (RPT-SUBSCRIPT).
+001560     MOVE HL-MESSAGE-TEXT TO RPT-MESSAGE-TEXT (RPT-SUBSCRIPT).
+001570     ADD 1 TO RPT-TOTAL-RUNS.
+001580     IF HL-RANDOM-RESULT < 5
+001590         ADD 1 TO RPT-TOTAL-HYGGE
+001600     END-IF.
+001610 3200-EXIT.
+001620     EXIT.
+001630*
+001640***************************************************************
+001650* 4000-PRINT-REPORT                                            *
+001660*   Skriver breakdown-linjer og den samlede hygge-rate.        *
+001670***************************************************************
+001680 4000-PRINT-REPORT.
+001690     DISPLAY "HYGGE TREND REPORT".
+001700     DISPLAY "FROM " RPT-FROM-DATE " TO " RPT-TO-DATE.
+001710     DISPLAY "RANDOM-RESULT  COUNT  MESSAGE".
+001720     PERFORM 4100-PRINT-ONE-LINE THRU 4100-EXIT
+001730         VARYING RPT-IDX FROM 1 BY 1
+001740         UNTIL RPT-IDX > RPT-TABLE-COUNT.
+001750     DISPLAY "TOTAL RUNS: " RPT-TOTAL-RUNS.
+001760     IF RPT-TOTAL-RUNS = ZERO
+001770         DISPLAY "HYGGE RATE: N/A (NO RUNS IN RANGE)"
+001780     ELSE
+001790         COMPUTE RPT-HYGGE-RATE ROUNDED =
+001800             (RPT-TOTAL-HYGGE / RPT-TOTAL-RUNS) * 100
+001810         MOVE RPT-HYGGE-RATE TO RPT-HYGGE-RATE-EDIT
+001820         DISPLAY "HYGGE RATE: " RPT-HYGGE-RATE-EDIT "%"
+001830     END-IF.
+001840 4000-EXIT.
+001850     EXIT.
+001860*
+001870 4100-PRINT-ONE-LINE.
+001880     MOVE RPT-COUNT (RPT-IDX) TO RPT-COUNT-EDIT.
+001890     DISPLAY "     " RPT-RANDOM-RESULT (RPT-IDX)
+001900         "        " RPT-COUNT-EDIT
+001910         "  " RPT-MESSAGE-TEXT (RPT-IDX).
+001920 4100-EXIT.
+001930     EXIT.
