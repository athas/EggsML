@@ -0,0 +1,31 @@
+      * **************************************************** *
+      * HYGLOGR                                               *
+      * Record layout for the HYGGE-LOG-FILE.  One record is *
+      * appended per HYGGE invocation so we can see how often *
+      * the bot actually hygges.                              *
+      * **************************************************** *
+       01  HYGGE-LOG-RECORD.
+           05  HL-LOG-DATE.
+               10  HL-LOG-CCYY          PIC 9(04).
+               10  HL-LOG-MM            PIC 99.
+               10  HL-LOG-DD            PIC 99.
+           05  HL-LOG-DATE-NUM REDEFINES HL-LOG-DATE
+                                        PIC 9(08).
+           05  FILLER                   PIC X(01).
+           05  HL-LOG-TIME.
+               10  HL-HOURS             PIC 99.
+               10  HL-MINUTES           PIC 99.
+               10  HL-SECONDS           PIC 99.
+               10  HL-MS                PIC 99.
+           05  FILLER                   PIC X(01).
+           05  HL-RANDOM-RESULT         PIC 9.
+           05  FILLER                   PIC X(01).
+           05  HL-MESSAGE-TEXT          PIC X(80).
+           05  FILLER                   PIC X(01).
+           05  HL-CHANNEL-NAME          PIC X(20).
+           05  FILLER                   PIC X(01).
+           05  HL-SKIPPED-FLAG          PIC X(01).
+               88  HL-WAS-SKIPPED                VALUE "Y".
+               88  HL-WAS-FIRED                   VALUE "N".
+           05  FILLER                   PIC X(01).
+           05  HL-EVENT-ID              PIC X(20).
