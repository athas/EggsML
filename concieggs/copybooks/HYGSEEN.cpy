@@ -0,0 +1,8 @@
+      * **************************************************** *
+      * HYGSEEN                                               *
+      * Record layout for the HYGGE-SEEN-FILE.  One record   *
+      * per IRC event id HYGGE has already handled, so a      *
+      * job restart doesn't post the same line twice.         *
+      * **************************************************** *
+       01  HYGGE-SEEN-RECORD.
+           05  HS-EVENT-ID             PIC X(20).
