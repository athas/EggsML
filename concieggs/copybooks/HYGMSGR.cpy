@@ -0,0 +1,18 @@
+      * **************************************************** *
+      * HYGMSGR                                               *
+      * Record layout for the HYGGE-MSG-FILE.  One record    *
+      * per "hygge" line HYGGE is allowed to pick from, per   *
+      * language.  HM-SEASON-CODE lets a line be restricted   *
+      * to part of the year ("WIN", "SUM") instead of running *
+      * "ALL" year round.  Kept as plain LINE SEQUENTIAL text *
+      * so ops can add or retire a line with an editor        *
+      * instead of a recompile.                               *
+      * **************************************************** *
+       01  HYGGE-MSG-RECORD.
+           05  HM-LANG-CODE            PIC X(02).
+           05  FILLER                  PIC X(01).
+           05  HM-RANDOM-RESULT        PIC 9.
+           05  FILLER                  PIC X(01).
+           05  HM-SEASON-CODE          PIC X(03).
+           05  FILLER                  PIC X(01).
+           05  HM-MESSAGE-TEXT         PIC X(80).
