@@ -0,0 +1,14 @@
+      * **************************************************** *
+      * HYGCHNR                                               *
+      * Record layout for the HYGGE-CHANNEL-FILE.  Tells the  *
+      * HYGGEDRV driver which channel to hygge in, how many   *
+      * people are currently sitting in it, and which         *
+      * language its regulars read, so HYGGE can react to     *
+      * context instead of deciding blind.                    *
+      * **************************************************** *
+       01  HYGGE-CHANNEL-RECORD.
+           05  HC-CHANNEL-NAME         PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  HC-OCCUPANT-COUNT       PIC 9(04).
+           05  FILLER                  PIC X(01).
+           05  HC-LANG-CODE            PIC X(02).
