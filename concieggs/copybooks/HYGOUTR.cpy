@@ -0,0 +1,11 @@
+      * **************************************************** *
+      * HYGOUTR                                               *
+      * Record layout for the HYGGE-OUT-FILE.  Holds the      *
+      * single most recently chosen "hygge" line, in the      *
+      * form the live IRC relay process polls for and turns   *
+      * into an actual channel message.                       *
+      * **************************************************** *
+       01  HYGGE-OUT-RECORD.
+           05  HO-CHANNEL-NAME          PIC X(20).
+           05  FILLER                   PIC X(01).
+           05  HO-MESSAGE-TEXT          PIC X(80).
