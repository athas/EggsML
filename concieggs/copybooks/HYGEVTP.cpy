@@ -0,0 +1,8 @@
+      * **************************************************** *
+      * HYGEVTP                                               *
+      * Record layout for the HYGGE-EVENT-FILE.  Carries the  *
+      * id of the IRC event that triggered this run, so       *
+      * HYGGE can check it against HYGGE-SEEN-FILE.           *
+      * **************************************************** *
+       01  HYGGE-EVENT-PARM-RECORD.
+           05  HEP-EVENT-ID            PIC X(20).
