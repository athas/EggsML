@@ -0,0 +1,10 @@
+      * **************************************************** *
+      * HYGRPTP                                               *
+      * Record layout for the HYGGE-RPT-PARM-FILE.  One       *
+      * record telling HYGGERPT which date range (CCYYMMDD)   *
+      * to summarize the HYGGE-LOG-FILE over.                 *
+      * **************************************************** *
+       01  HYGGE-RPT-PARM-RECORD.
+           05  HRP-FROM-DATE           PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  HRP-TO-DATE             PIC 9(08).
