@@ -0,0 +1,10 @@
+      * **************************************************** *
+      * HYGCTRR                                               *
+      * Record layout for the HYGGE-CTR-FILE.  A single       *
+      * record holding the monotonically increasing           *
+      * invocation counter that gets folded into the random   *
+      * seed, so two triggers inside the same second still    *
+      * draw differently.                                     *
+      * **************************************************** *
+       01  HYGGE-COUNTER-RECORD.
+           05  HCT-INVOCATION-COUNT    PIC 9(09).
