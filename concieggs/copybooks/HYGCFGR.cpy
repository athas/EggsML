@@ -0,0 +1,12 @@
+      * **************************************************** *
+      * HYGCFGR                                               *
+      * Record layout for the HYGGE-CFG-FILE.  One record per *
+      * RANDOM-RESULT value, giving the relative weight ops   *
+      * want that value to draw with.  Tune this instead of   *
+      * the PROCEDURE DIVISION to change how often a line     *
+      * fires (e.g. turn the "no hygge" values down).         *
+      * **************************************************** *
+       01  HYGGE-WEIGHT-RECORD.
+           05  HW-RANDOM-RESULT        PIC 9.
+           05  FILLER                  PIC X(01).
+           05  HW-WEIGHT               PIC 999.
